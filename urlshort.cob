@@ -4,23 +4,61 @@
        local-storage section.
          1 url-param-name pic x value 'u'.
          1 link-param-name pic x value 'l'.
-         1 param-value pic x(200).
+         1 alias-param-name pic x value 'a'.
+         1 apikey-param-name pic x value 'k'.
+         1 qr-param-name pic x value 'q'.
+      *> sized to match getparam's value-out parameter, which can
+      *> write up to the full width of the query string it scanned.
+         1 param-value pic x(1024).
          1 param-len pic 9(4) binary value 0.
+         1 alias-value pic x(1024).
+         1 alias-len pic 9(4) binary value 0.
+         1 apikey-value pic x(1024).
+         1 apikey-len pic 9(4) binary value 0.
+         1 qr-value pic x(1024).
+         1 qr-len pic 9(4) binary value 0.
        linkage section.
-         1 args pic x(255).
+      *> http-path carries the whole raw query string, scanned once
+      *> per param by getparam - postlink alone now pulls u/a/k out
+      *> of it, so it has to be wide enough to hold all three at once,
+      *> not just a single realistic url.
+         1 args pic x(1377).
          1 argv redefines args.
             2 argc pic s9(2) binary.
-            2 http-method pic x(4).
-            2 http-path pic x(249).
+            2 http-method pic x(6).
+            2 http-path pic x(1024).
+            2 http-referrer pic x(150).
+            2 http-user-agent pic x(150).
+            2 http-client-ip pic x(45).
        procedure division using args.
            if "POST" = http-method
               call 'getparam' using http-path, url-param-name,
                               by reference param-value, param-len
-              call 'postlink' using param-value
+              call 'getparam' using http-path, alias-param-name,
+                              by reference alias-value, alias-len
+              call 'getparam' using http-path, apikey-param-name,
+                              by reference apikey-value, apikey-len
+              call 'postlink' using param-value,
+                              alias-value, alias-len,
+                              http-client-ip,
+                              apikey-value, apikey-len
            else
-              call 'getparam' using http-path, link-param-name,
-                              by reference param-value, param-len
-              call 'getlink' using param-value, param-len
+              if "DELETE" = http-method
+                 call 'getparam' using http-path, link-param-name,
+                                 by reference param-value, param-len
+                 call 'deactivatelink' using param-value, param-len
+              else
+                 call 'getparam' using http-path, qr-param-name,
+                                 by reference qr-value, qr-len
+                 if qr-len > 0
+                    call 'getqr' using qr-value, qr-len
+                 else
+                    call 'getparam' using http-path, link-param-name,
+                                    by reference param-value, param-len
+                    call 'getlink' using param-value, param-len,
+                                    http-referrer, http-user-agent
+                 end-if
+              end-if
            end-if
            goback.
        end program urlshort.
@@ -28,15 +66,50 @@
        id division.
        program-id. getparam.
        data division.
+       working-storage section.
+      *> maps a decoded %xx byte value - always wire-format ascii -
+      *> to this program's native code page. function char alone
+      *> returns the nth character of the native collating sequence,
+      *> which is ebcdic on a real z/os build, so an unconverted
+      *> %2f would come out as whatever sits at ebcdic ordinal 48
+      *> instead of '/'. entries past ascii 7f pass through unmapped.
+         1 ascii-to-native-tbl.
+          2 filler pic x(16) value x"00010203372D2E2F1605250B0C0D0E0F".
+          2 filler pic x(16) value x"101112133C3D322618193F271C1D1E1F".
+          2 filler pic x(16) value x"405A7F7B5B6C507D4D5D5C4E6B604B61".
+          2 filler pic x(16) value x"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F".
+          2 filler pic x(16) value x"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6".
+          2 filler pic x(16) value x"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D".
+          2 filler pic x(16) value x"79818283848586878889919293949596".
+          2 filler pic x(16) value x"979899A2A3A4A5A6A7A8A9C04FD0A107".
+          2 filler pic x(16) value x"808182838485868788898A8B8C8D8E8F".
+          2 filler pic x(16) value x"909192939495969798999A9B9C9D9E9F".
+          2 filler pic x(16) value x"A0A1A2A3A4A5A6A7A8A9AAABACADAEAF".
+          2 filler pic x(16) value x"B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF".
+          2 filler pic x(16) value x"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF".
+          2 filler pic x(16) value x"D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF".
+          2 filler pic x(16) value x"E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF".
+          2 filler pic x(16) value x"F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
        local-storage section.
          1 i pic 9(4) binary value 0.
          1 j pic 9(4) binary value 0.
+         1 k pic 9(4) binary value 0.
+         1 hex-digit pic x.
+         1 nibble-value pic 9(3) binary value 0.
+         1 hi-nibble-value pic 9(3) binary value 0.
+         1 ascii-code pic 9(3) binary value 0.
        linkage section.
-         1 url-path pic x(255).
+      *> sized to the widest buffer any caller scans - urlshort's
+      *> http-path, postlink's url/chain-url - so the parameter
+      *> conformance check passes for every call site, not just the
+      *> shortest one.
+         1 url-path pic x(1024).
          1 param pic x.
-         1 value-out pic x(200).
+      *> as wide as url-path itself - a value with no closing '&' or
+      *> space can run all the way to the end of the scanned buffer.
+         1 value-out pic x(1024).
          1 value-len-out pic 9(4) binary.
-       procedure division using url-path, param, 
+       procedure division using url-path, param,
                                 value-out, value-len-out.
            perform until i > length of url-path
               compute i = i + 1
@@ -49,8 +122,7 @@
                        perform until j > length of url-path
                           compute j = j + 1
                           if url-path(j:1) = '&' or url-path(j:1) = ' '
-                             compute value-len-out = j - i 
-                             move url-path(i:value-len-out) to value-out
+                             perform decode-value
                              goback
                           end-if
                        end-perform
@@ -59,6 +131,63 @@
               end-if
            end-perform
            goback.
+
+       decode-value.
+           move spaces to value-out
+           move 0 to value-len-out
+           move i to k
+           perform until k > j - 1
+              if url-path(k:1) = '+'
+                 add 1 to value-len-out
+                 move space to value-out(value-len-out:1)
+                 add 1 to k
+              else
+                 if url-path(k:1) = '%' and k + 2 <= j - 1
+                    move url-path(k + 1:1) to hex-digit
+                    perform hex-nibble-value
+                    move nibble-value to hi-nibble-value
+                    move url-path(k + 2:1) to hex-digit
+                    perform hex-nibble-value
+                    compute ascii-code =
+                       hi-nibble-value * 16 + nibble-value
+                    add 1 to value-len-out
+                    move ascii-to-native-tbl(ascii-code + 1:1)
+                       to value-out(value-len-out:1)
+                    add 3 to k
+                 else
+                    add 1 to value-len-out
+                    move url-path(k:1) to value-out(value-len-out:1)
+                    add 1 to k
+                 end-if
+              end-if
+           end-perform.
+
+       hex-nibble-value.
+           evaluate hex-digit
+              when '0' move 0 to nibble-value
+              when '1' move 1 to nibble-value
+              when '2' move 2 to nibble-value
+              when '3' move 3 to nibble-value
+              when '4' move 4 to nibble-value
+              when '5' move 5 to nibble-value
+              when '6' move 6 to nibble-value
+              when '7' move 7 to nibble-value
+              when '8' move 8 to nibble-value
+              when '9' move 9 to nibble-value
+              when 'A'
+              when 'a' move 10 to nibble-value
+              when 'B'
+              when 'b' move 11 to nibble-value
+              when 'C'
+              when 'c' move 12 to nibble-value
+              when 'D'
+              when 'd' move 13 to nibble-value
+              when 'E'
+              when 'e' move 14 to nibble-value
+              when 'F'
+              when 'f' move 15 to nibble-value
+              when other move 0 to nibble-value
+           end-evaluate.
        end program getparam.
 
       *>db2:package
@@ -66,25 +195,51 @@
        program-id. getlink.
        data division.
        working-storage section.
-         1 link-id pic s9(18) binary.
+         1 link-code pic x(30).
          1 url-var.
             49 url-len pic s9(4) binary value 0.
             49 url pic x(1024).
+         1 expires-ts pic x(26).
+         1 expires-ind pic s9(4) binary value 0.
+         1 active-flag pic x(1).
+            88 link-is-active value 'Y'.
+         1 current-ts pic x(26).
                exec sql include sqlca end-exec.
        linkage section.
          1 link-param pic x(200).
          1 link-param-len pic 9(4) binary.
-       procedure division using link-param, link-param-len.
-           move link-param(1:link-param-len) to link-id
+         1 hit-referrer pic x(150).
+         1 hit-user-agent pic x(150).
+       procedure division using link-param, link-param-len,
+                                hit-referrer, hit-user-agent.
+           move spaces to link-code
+           move link-param(1:link-param-len) to link-code
            exec sql
-              select url into :url-var from links
-              where id = :link-id
+              select url, active_flag, expires_ts
+                 into :url-var, :active-flag, :expires-ts:expires-ind
+              from links
+              where id = rtrim(:link-code)
            end-exec
            if url-len < 1
               display 'Status: 404 Not Found'
               display '{"error": "link_not_found"}'
               goback
            end-if
+           exec sql
+              insert into link_hits
+                 (link_id, hit_ts, referrer, user_agent)
+                 values (rtrim(:link-code), current timestamp,
+                    :hit-referrer, :hit-user-agent)
+           end-exec
+           exec sql
+              values current timestamp into :current-ts
+           end-exec
+           if not link-is-active or
+              (expires-ind = 0 and expires-ts <= current-ts)
+              display 'Status: 410 Gone'
+              display '{"error": "link_expired"}'
+              goback
+           end-if
            display 'Refresh: 0;url=' url(1:url-len)
            goback.
        end program getlink.
@@ -96,34 +251,269 @@
        working-storage section.
          1 baseurl pic x(48)
               value 'http://mainframe.local:8080/cgi-bin/urlshort.cgi'.
-         1 link-id pic s9(18) binary value 0.
+         1 baseurl-host pic x(20) value 'mainframe.local:8080'.
+         1 link-param-name pic x value 'l'.
+         1 link-code pic x(30) value spaces.
+         1 dup-code pic x(30) value spaces.
+         1 code-len pic 9(4) binary value 0.
+      *> parses the authority component of a submitted url (scheme
+      *> already validated) up to the next '/' or end of string, so a
+      *> missing port, mixed case or an embedded user@ prefix can't
+      *> slip a self-referential url past a fixed-width byte compare.
+         1 url-host pic x(64) value spaces.
+         1 host-start pic 9(4) binary value 0.
+         1 host-end pic 9(4) binary value 0.
+         1 host-at pic 9(4) binary value 0.
+         1 host-len pic 9(4) binary value 0.
+         1 host-scan-sw pic x value 'N'.
+            88 host-scan-done value 'Y'.
+         1 chain-code pic x(1024).
+         1 chain-code-len pic 9(4) binary value 0.
+         1 chain-link pic x(30).
+         1 chain-url-var.
+            49 chain-url-len pic s9(4) binary value 0.
+            49 chain-url pic x(1024).
+         1 loop-code pic x(1024).
+         1 loop-code-len pic 9(4) binary value 0.
+         1 rate-limit-max pic s9(4) binary value 30.
+         1 rate-count pic s9(9) binary value 0.
+         1 account-id pic x(30) value spaces.
                exec sql include sqlca end-exec.
        linkage section.
-         1 url pic x(200).
-       procedure division using url.
+      *> sized to match getparam's url-path/value-out parameters
+      *> (urlshort.cob's param-value/alias-value/apikey-value, the
+      *> actual storage behind these three, are the same width) -
+      *> getparam scans and writes up to that full width, so a
+      *> caller buffer any smaller would be a write overflow.
+         1 url pic x(1024).
+         1 alias-param pic x(1024).
+         1 alias-param-len pic 9(4) binary.
+         1 caller-ip pic x(45).
+         1 apikey pic x(1024).
+         1 apikey-len pic 9(4) binary.
+       procedure division using url, alias-param, alias-param-len,
+                                caller-ip, apikey, apikey-len.
+           exec sql
+              select count(*) into :rate-count from request_log
+              where source_ip = rtrim(:caller-ip)
+                and request_ts > (current timestamp - 1 minute)
+           end-exec
+           if rate-count >= rate-limit-max
+              display 'Status: 429 Too Many Requests'
+              display '{"error": "rate_limited"}'
+              goback
+           end-if
+           exec sql
+              insert into request_log (source_ip, request_ts)
+                 values (rtrim(:caller-ip), current timestamp)
+           end-exec
+           if apikey-len = 0
+              display 'Status: 401 Unauthorized'
+              display '{"error": "api_key_required"}'
+              goback
+           end-if
+           move spaces to account-id
+           exec sql
+              select account_id into :account-id from accounts
+              where api_key = rtrim(:apikey)
+           end-exec
+           if sqlcode not = 0 or account-id = spaces
+              display 'Status: 401 Unauthorized'
+              display '{"error": "invalid_api_key"}'
+              goback
+           end-if
            if "http://" not = url(1:7) and "https://" not = url(1:8)
               display 'Status: 400 Bad request'
               display '{"error": "invalid_url"}'
               goback
            end-if
+           move spaces to url-host
+           if "http://" = url(1:7)
+              move 8 to host-start
+           else
+              move 9 to host-start
+           end-if
+           move host-start to host-end
+           move 'N' to host-scan-sw
+           perform until host-scan-done or host-end > length of url
+              if url(host-end:1) = '/' or url(host-end:1) = space
+                 move 'Y' to host-scan-sw
+              else
+                 add 1 to host-end
+              end-if
+           end-perform
+           move host-start to host-at
+           move 'N' to host-scan-sw
+           perform until host-scan-done or host-at > host-end - 1
+              if url(host-at:1) = '@'
+                 move 'Y' to host-scan-sw
+              else
+                 add 1 to host-at
+              end-if
+           end-perform
+           if host-scan-done
+              compute host-start = host-at + 1
+           end-if
+           compute host-len = host-end - host-start
+           if host-len > 64
+              move 64 to host-len
+           end-if
+           if host-len > 0
+              move url(host-start:host-len) to url-host
+           end-if
+           inspect url-host
+              converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                      to "abcdefghijklmnopqrstuvwxyz"
+           if url-host = baseurl-host
+              call 'getparam' using url, link-param-name,
+                              by reference chain-code, chain-code-len
+              if chain-code-len = 0
+                 display 'Status: 400 Bad request'
+                 display '{"error": "self_referential_url"}'
+                 goback
+              end-if
+              move spaces to chain-link
+              move chain-code(1:chain-code-len) to chain-link
+              move spaces to chain-url-var
+              exec sql
+                 select url into :chain-url-var from links
+                 where id = rtrim(:chain-link)
+              end-exec
+              if sqlcode not = 0
+                 display 'Status: 400 Bad request'
+                 display '{"error": "self_referential_url"}'
+                 goback
+              end-if
+              call 'getparam' using chain-url, link-param-name,
+                              by reference loop-code, loop-code-len
+              if loop-code-len > 0
+                 display 'Status: 400 Bad request'
+                 display '{"error": "redirect_loop"}'
+                 goback
+              end-if
+              display 'Status: 400 Bad request'
+              display '{"error": "self_referential_url"}'
+              goback
+           end-if
+           move spaces to link-code
            exec sql
-              select id into :link-id from links
+              select id into :link-code from links
               where url = rtrim(:url)
            end-exec
-           if link-id < 1
-              exec sql
-                 select id into :link-id from final table (
-                    insert into links (id, url) values (
-                       (select next value for link_id_seq 
-                          from sysibm.sysdummy1), 
-                       rtrim(:url)))
-              end-exec
+           if link-code = spaces
+              if alias-param-len > 0
+                 move alias-param(1:alias-param-len) to link-code
+                 move spaces to dup-code
+                 exec sql
+                    select id into :dup-code from links
+                    where id = rtrim(:link-code)
+                 end-exec
+                 if dup-code not = spaces
+                    display 'Status: 409 Conflict'
+                    display '{"error": "alias_taken"}'
+                    goback
+                 end-if
+                 exec sql
+                    insert into links (id, url, account_id, active_flag)
+                       values (rtrim(:link-code), rtrim(:url),
+                          rtrim(:account-id), 'Y')
+                 end-exec
+              else
+                 exec sql
+                    select id into :link-code from final table (
+                       insert into links (id, url, account_id,
+                             active_flag) values (
+                          char(next value for link_id_seq
+                             from sysibm.sysdummy1),
+                          rtrim(:url), rtrim(:account-id), 'Y'))
+                 end-exec
+              end-if
               if sqlcode not = 0
                  display 'Status: 500 Internal Server Error'
                  goback
               end-if
            end-if
+           move 30 to code-len
+           perform until code-len = 0
+                    or link-code(code-len:1) not = space
+              subtract 1 from code-len
+           end-perform
            display 'Status: 201 Created'
-           display '{"url": "' baseurl '?l=' link-id '"}'
+           display '{"url": "' baseurl '?l=' link-code(1:code-len) '"}'
+           goback.
+       end program postlink.
+
+      *>db2:package
+       id division.
+       program-id. deactivatelink.
+       data division.
+       working-storage section.
+         1 link-code pic x(30).
+               exec sql include sqlca end-exec.
+       linkage section.
+         1 link-param pic x(200).
+         1 link-param-len pic 9(4) binary.
+       procedure division using link-param, link-param-len.
+           move spaces to link-code
+           move link-param(1:link-param-len) to link-code
+           exec sql
+              select id into :link-code from links
+              where id = rtrim(:link-code)
+           end-exec
+           if sqlcode not = 0
+              display 'Status: 404 Not Found'
+              display '{"error": "link_not_found"}'
+              goback
+           end-if
+           exec sql
+              update links set active_flag = 'N'
+              where id = rtrim(:link-code)
+           end-exec
+           if sqlcode not = 0
+              display 'Status: 500 Internal Server Error'
+              goback
+           end-if
+           display 'Status: 200 OK'
+           display '{"status": "deactivated"}'
+           goback.
+       end program deactivatelink.
+
+      *>db2:package
+       id division.
+       program-id. getqr.
+       data division.
+       working-storage section.
+         1 baseurl pic x(48)
+              value 'http://mainframe.local:8080/cgi-bin/urlshort.cgi'.
+         1 qr-service pic x(64)
+              value 'https://api.qrserver.com/v1/create-qr-code/?data='.
+         1 link-code pic x(30).
+         1 code-len pic 9(4) binary value 0.
+         1 url-var.
+            49 url-len pic s9(4) binary value 0.
+            49 url pic x(1024).
+               exec sql include sqlca end-exec.
+       linkage section.
+         1 link-param pic x(200).
+         1 link-param-len pic 9(4) binary.
+       procedure division using link-param, link-param-len.
+           move spaces to link-code
+           move link-param(1:link-param-len) to link-code
+           exec sql
+              select url into :url-var from links
+              where id = rtrim(:link-code)
+           end-exec
+           if url-len < 1
+              display 'Status: 404 Not Found'
+              display '{"error": "link_not_found"}'
+              goback
+           end-if
+           move 30 to code-len
+           perform until code-len = 0
+                    or link-code(code-len:1) not = space
+              subtract 1 from code-len
+           end-perform
+           display 'Refresh: 0;url=' qr-service baseurl '?l='
+                    link-code(1:code-len)
            goback.
-       end program postlink.
\ No newline at end of file
+       end program getqr.
\ No newline at end of file
