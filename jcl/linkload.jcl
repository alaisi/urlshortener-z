@@ -0,0 +1,28 @@
+//LINKLOAD JOB (ACCTNO),'BULK LINK LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS LINKLOAD TO BULK-IMPORT SHORTLINKS FROM A CAMPAIGN FILE
+//* RESTART: RESUBMIT THE SAME JOB - LINKLOAD PICKS UP AFTER THE
+//* LAST CHECKPOINTED INPUT RECORD RECORDED ON THE CHKPT DD
+//* LINKLOAD IS A DB2 PACKAGE, SO IT RUNS UNDER THE DB2 ATTACH
+//* FACILITY RATHER THAN AS A PLAIN PGM= STEP
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//         DD DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//URLIN    DD DSN=MKTG.CAMPAIGN.URLS,DISP=SHR
+//URLOUT   DD DSN=MKTG.CAMPAIGN.SHORTLINKS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//CHKPT    DD DSN=URLSHORT.LINKLOAD.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LINKLOAD) PLAN(URLSHORT) LIB('URLSHORT.LOADLIB') -
+      END
+/*
