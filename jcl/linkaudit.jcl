@@ -0,0 +1,21 @@
+//LINKAUDT JOB (ACCTNO),'LINK AUDIT RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY RECONCILIATION - FLAGS INVALID, UNUSED AND DUPLICATE
+//* ROWS IN LINKS SO DATA QUALITY DRIFT IS CAUGHT BEFORE SUPPORT
+//* OR AN AUDITOR FINDS IT
+//* LINKAUDIT IS A DB2 PACKAGE, SO IT RUNS UNDER THE DB2 ATTACH
+//* FACILITY RATHER THAN AS A PLAIN PGM= STEP
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//         DD DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LINKAUDIT) PLAN(URLSHORT) LIB('URLSHORT.LOADLIB') -
+      END
+/*
