@@ -0,0 +1,19 @@
+//LINKRPT  JOB (ACCTNO),'CLICK RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS LINKRPT TO PRODUCE DAILY/WEEKLY CLICK COUNTS PER LINK
+//* LINKRPT IS A DB2 PACKAGE, SO IT RUNS UNDER THE DB2 ATTACH
+//* FACILITY RATHER THAN AS A PLAIN PGM= STEP
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=URLSHORT.LOADLIB,DISP=SHR
+//         DD DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(LINKRPT) PLAN(URLSHORT) LIB('URLSHORT.LOADLIB') -
+      END
+/*
