@@ -0,0 +1,69 @@
+      *>db2:package
+       id division.
+       program-id. linkrpt.
+       data division.
+       working-storage section.
+         1 report-line.
+            49 rl-link-code pic x(30).
+            49 filler pic x(2) value spaces.
+            49 rl-period pic x(10).
+            49 filler pic x(2) value spaces.
+            49 rl-hit-count pic z(8)9.
+         1 period-id pic x(10).
+         1 link-code pic x(30).
+         1 hit-count pic s9(9) binary.
+         1 more-rows pic x(1) value 'Y'.
+            88 no-more-rows value 'N'.
+             exec sql include sqlca end-exec.
+       procedure division.
+           display 'link click report - daily and weekly counts'
+           display '-------------------------------------------'
+           exec sql
+              declare daily-cur cursor for
+                 select link_id, char(date(hit_ts)), count(*)
+                 from link_hits
+                 group by link_id, date(hit_ts)
+                 order by 2, 1
+           end-exec
+           exec sql open daily-cur end-exec
+           perform until no-more-rows
+              exec sql
+                 fetch daily-cur into :link-code, :period-id, :hit-count
+              end-exec
+              if sqlcode = 100
+                 move 'N' to more-rows
+              else
+                 move link-code to rl-link-code
+                 move period-id to rl-period
+                 move hit-count to rl-hit-count
+                 display rl-link-code ' ' rl-period ' ' rl-hit-count
+              end-if
+           end-perform
+           exec sql close daily-cur end-exec
+           move 'Y' to more-rows
+           exec sql
+              declare weekly-cur cursor for
+                 select link_id, char(year(hit_ts)) || '-w' ||
+                    char(week(hit_ts)), count(*)
+                 from link_hits
+                 group by link_id, year(hit_ts), week(hit_ts)
+                 order by 2, 1
+           end-exec
+           exec sql open weekly-cur end-exec
+           perform until no-more-rows
+              exec sql
+                 fetch weekly-cur into :link-code, :period-id,
+                    :hit-count
+              end-exec
+              if sqlcode = 100
+                 move 'N' to more-rows
+              else
+                 move link-code to rl-link-code
+                 move period-id to rl-period
+                 move hit-count to rl-hit-count
+                 display rl-link-code ' ' rl-period ' ' rl-hit-count
+              end-if
+           end-perform
+           exec sql close weekly-cur end-exec
+           goback.
+       end program linkrpt.
