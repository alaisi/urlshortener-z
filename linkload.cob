@@ -0,0 +1,203 @@
+      *>db2:package
+       id division.
+       program-id. linkload.
+       environment division.
+       input-output section.
+       file-control.
+           select urlin-file assign to URLIN
+              organization is line sequential
+              file status is urlin-status.
+           select urlout-file assign to URLOUT
+              organization is line sequential
+              file status is urlout-status.
+           select chkpt-file assign to CHKPT
+              organization is line sequential
+              file status is chkpt-status.
+       data division.
+       file section.
+       fd  urlin-file.
+      *> matches LINKS.url's real capacity - the same 1024-byte
+      *> convention used for url-var/url-path elsewhere in this
+      *> changeset, so a long campaign url isn't truncated on read.
+       01  urlin-record pic x(1024).
+       fd  urlout-file.
+       01  urlout-record pic x(1056).
+       fd  chkpt-file.
+       01  chkpt-record pic 9(9).
+       working-storage section.
+         78 max-batch-size value 100.
+         1 urlin-status pic x(2) value spaces.
+            88 urlin-ok value '00'.
+            88 urlin-eof value '10'.
+         1 urlout-status pic x(2) value spaces.
+            88 urlout-ok value '00'.
+         1 chkpt-status pic x(2) value spaces.
+            88 chkpt-not-found value '35'.
+         1 more-input pic x(1) value 'Y'.
+            88 no-more-input value 'N'.
+         1 more-checkpoint pic x(1) value 'Y'.
+            88 no-more-checkpoint value 'N'.
+         1 commit-interval pic 9(9) binary value 100.
+         1 skip-count pic 9(9) binary value 0.
+         1 rec-count pic 9(9) binary value 0.
+         1 loaded-count pic 9(9) binary value 0.
+         1 link-code pic x(30).
+      *> matches urlin-record - see the note on that fd.
+         1 url-in pic x(1024).
+         1 out-code-len pic 9(4) binary value 0.
+         1 commit-quotient pic 9(9) binary value 0.
+         1 commit-remainder pic 9(9) binary value 0.
+         1 account-id pic x(30) value 'BATCHLOAD'.
+         1 out-buffer-idx pic 9(9) binary value 0.
+         1 out-buffer-count pic 9(9) binary value 0.
+      *> out-buffer-line is sized to max-batch-size - a checkpoint
+      *> flushes at most commit-interval rows, so that many can be
+      *> held back from urlout-file pending the matching commit.
+      *> commit-interval is clamped to max-batch-size below so the
+      *> two can never drift apart.
+         1 out-buffer.
+      *> holds link-code + ',' + url-in per row, so it has to match
+      *> urlout-record's width above.
+            2 out-buffer-line occurs max-batch-size times pic x(1056).
+               exec sql include sqlca end-exec.
+       procedure division.
+           display 'linkload starting'
+           if commit-interval > max-batch-size
+              move max-batch-size to commit-interval
+           end-if
+           perform read-checkpoint
+           if skip-count > 0
+              display 'linkload resuming after record ' skip-count
+              open extend urlout-file
+           else
+              open output urlout-file
+           end-if
+           if not urlout-ok
+              display 'linkload unable to open urlout - status '
+                       urlout-status
+              goback
+           end-if
+           open input urlin-file
+           if not urlin-ok
+              display 'linkload unable to open urlin - status '
+                       urlin-status
+              goback
+           end-if
+           perform skip-already-loaded
+           perform until no-more-input
+              read urlin-file into url-in
+                 at end
+                    move 'N' to more-input
+                 not at end
+                    perform load-one-url
+              end-read
+           end-perform
+           perform commit-and-flush
+           close urlin-file
+           close urlout-file
+           display 'linkload complete - ' loaded-count ' link(s) loaded'
+           goback.
+
+      *> CHKPT is opened for output (append) every interval below, so
+      *> under DISP=MOD it accumulates one record per checkpoint taken
+      *> rather than holding just the latest - reading only the first
+      *> record here would resume from the oldest checkpoint ever
+      *> written instead of the most recent. Read to end of file and
+      *> keep the last record seen.
+       read-checkpoint.
+           move 0 to skip-count
+           open input chkpt-file
+           if chkpt-not-found
+              continue
+           else
+              move 'Y' to more-checkpoint
+              perform until no-more-checkpoint
+                 read chkpt-file into chkpt-record
+                    at end
+                       move 'N' to more-checkpoint
+                    not at end
+                       move chkpt-record to skip-count
+                 end-read
+              end-perform
+           end-if
+           close chkpt-file.
+
+       skip-already-loaded.
+           perform until skip-count = 0
+              read urlin-file
+                 at end
+                    move 'N' to more-input
+                    move 0 to skip-count
+                 not at end
+                    add 1 to rec-count
+                    subtract 1 from skip-count
+              end-read
+           end-perform.
+
+       load-one-url.
+           add 1 to rec-count
+           move spaces to link-code
+           exec sql
+              select id into :link-code from links
+              where url = rtrim(:url-in)
+           end-exec
+           if link-code = spaces
+              exec sql
+                 select id into :link-code from final table (
+                    insert into links (id, url, account_id,
+                          active_flag) values (
+                       char(next value for link_id_seq
+                          from sysibm.sysdummy1),
+                       rtrim(:url-in), rtrim(:account-id), 'Y'))
+              end-exec
+           end-if
+           if sqlcode not = 0
+              display 'linkload skipping record ' rec-count
+                       ' - sqlcode ' sqlcode
+           else
+              add 1 to loaded-count
+              move 30 to out-code-len
+              perform until out-code-len = 0
+                       or link-code(out-code-len:1) not = space
+                 subtract 1 from out-code-len
+              end-perform
+              if out-buffer-count >= commit-interval
+                 perform commit-and-flush
+              end-if
+              add 1 to out-buffer-count
+              move spaces to out-buffer-line(out-buffer-count)
+              string link-code(1:out-code-len) delimited by size
+                     ',' delimited by size
+                     url-in delimited by size
+                     into out-buffer-line(out-buffer-count)
+           end-if
+           divide rec-count by commit-interval
+              giving commit-quotient
+              remainder commit-remainder
+           if rec-count > 0 and commit-remainder = 0
+              perform commit-and-flush
+              display 'linkload checkpoint at record ' rec-count
+           end-if.
+
+      *> commits the unit of work, then writes the output lines that
+      *> went with it - urlout-file only ever gains rows that are
+      *> backed by a committed insert, so a restart after an abend
+      *> can safely resume at the checkpoint without duplicating them.
+       commit-and-flush.
+           exec sql commit end-exec
+           move 0 to out-buffer-idx
+           perform until out-buffer-idx = out-buffer-count
+              add 1 to out-buffer-idx
+              move out-buffer-line(out-buffer-idx) to urlout-record
+              write urlout-record
+           end-perform
+           move 0 to out-buffer-count
+           perform write-checkpoint.
+
+       write-checkpoint.
+           open output chkpt-file
+           move rec-count to chkpt-record
+           write chkpt-record
+           close chkpt-file.
+
+       end program linkload.
