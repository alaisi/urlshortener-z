@@ -0,0 +1,107 @@
+      *>db2:package
+       id division.
+       program-id. linkaudit.
+       data division.
+       working-storage section.
+         1 link-code pic x(30).
+      *> matches LINKS.url's real capacity, same as getlink/postlink/
+      *> getqr's url/url-var host variables.
+         1 url-var pic x(1024).
+         1 dup-count pic s9(9) binary.
+         1 more-rows pic x(1) value 'Y'.
+            88 no-more-rows value 'N'.
+         1 flagged-count pic 9(9) binary value 0.
+             exec sql include sqlca end-exec.
+       procedure division.
+           display 'link audit - nightly reconciliation report'
+           display '---------------------------------------------'
+
+           display 'invalid urls (fail current postlink validation):'
+      *> postlink's own self-reference check lower-cases the host and
+      *> strips a leading user@ prefix before comparing, so the same
+      *> normalization is applied here via lower() and a '%@host%'
+      *> variant - a missing-port host (e.g. 'mainframe.local' with no
+      *> ':8080') isn't matched by either postlink or this predicate,
+      *> since baseurl-host always carries the port.
+           exec sql
+              declare invalid-cur cursor for
+                 select id, url from links
+                 where (url not like 'http://%'
+                        and url not like 'https://%')
+                    or lower(url) like
+                       'http://mainframe.local:8080%'
+                    or lower(url) like
+                       'https://mainframe.local:8080%'
+                    or lower(url) like
+                       'http://%@mainframe.local:8080%'
+                    or lower(url) like
+                       'https://%@mainframe.local:8080%'
+                 order by id
+           end-exec
+           exec sql open invalid-cur end-exec
+           perform until no-more-rows
+              exec sql
+                 fetch invalid-cur into :link-code, :url-var
+              end-exec
+              if sqlcode = 100
+                 move 'N' to more-rows
+              else
+                 add 1 to flagged-count
+                 display '  ' link-code ' ' url-var
+              end-if
+           end-perform
+           exec sql close invalid-cur end-exec
+           move 'Y' to more-rows
+
+           display ' '
+           display 'links with no recorded clicks:'
+           exec sql
+              declare unused-cur cursor for
+                 select l.id, l.url from links l
+                 where not exists (
+                    select 1 from link_hits h
+                    where h.link_id = l.id)
+                 order by l.id
+           end-exec
+           exec sql open unused-cur end-exec
+           perform until no-more-rows
+              exec sql
+                 fetch unused-cur into :link-code, :url-var
+              end-exec
+              if sqlcode = 100
+                 move 'N' to more-rows
+              else
+                 add 1 to flagged-count
+                 display '  ' link-code ' ' url-var
+              end-if
+           end-perform
+           exec sql close unused-cur end-exec
+           move 'Y' to more-rows
+
+           display ' '
+           display 'duplicate url values:'
+           exec sql
+              declare dup-cur cursor for
+                 select url, count(*) from links
+                 group by url
+                 having count(*) > 1
+                 order by url
+           end-exec
+           exec sql open dup-cur end-exec
+           perform until no-more-rows
+              exec sql
+                 fetch dup-cur into :url-var, :dup-count
+              end-exec
+              if sqlcode = 100
+                 move 'N' to more-rows
+              else
+                 add 1 to flagged-count
+                 display '  ' url-var ' (' dup-count ' rows)'
+              end-if
+           end-perform
+           exec sql close dup-cur end-exec
+
+           display ' '
+           display flagged-count ' row(s) flagged'
+           goback.
+       end program linkaudit.
